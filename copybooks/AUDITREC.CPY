@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    AUDITREC.CPY                                  *
+000400*    AUTHOR:      APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS    *
+000500*    DATE-WRITTEN: 09/22/2011                                   *
+000600*    PURPOSE:     ONE RECORD PER ATTEMPTED CUSTOMERS INSERT -    *
+000700*                 SUCCESSFUL OR NOT - WRITTEN BY DBPROG TO THE   *
+000800*                 CUSTAUD AUDIT TRAIL FOR RECONCILIATION.        *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ---------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------------------------------------------------------- *
+001400*    09/22/2011  RT   ORIGINAL COPYBOOK.                         *
+001410*    08/09/2026  RT   ADDED AUDIT-CUST-NAME AND AUDIT-CUST-       *
+001420*                     BALANCE - THE TRAIL PREVIOUSLY RECORDED     *
+001430*                     ONLY THAT AN INSERT FOR A CUST-ID HAPPENED, *
+001440*                     NEVER WHAT WAS INSERTED, SO IT COULD NOT    *
+001450*                     ACTUALLY BE USED TO CHECK A BALANCE OR      *
+001460*                     RECONSTRUCT HISTORY LATER.  ALSO WIDENED    *
+001470*                     AUDIT-SQLCODE TO PIC S9(06) - SQLCODE IS A  *
+001480*                     BINARY-LONG AND A RESOURCE OR CONNECTION    *
+001490*                     FAILURE CAN RUN TO 5 OR 6 DIGITS, WHICH THE *
+001500*                     OLD PIC S9(04) SILENTLY TRUNCATED.          *
+001510******************************************************************
+001600 01  AUDIT-RECORD.
+001700     05  AUDIT-DATE                   PIC 9(08).
+001800     05  AUDIT-TIME                   PIC 9(08).
+001900     05  AUDIT-JOB-NAME               PIC X(08).
+002000     05  AUDIT-USER-ID                PIC X(10).
+002100     05  AUDIT-CUST-ID                PIC X(10).
+002110     05  AUDIT-CUST-NAME              PIC X(30).
+002120     05  AUDIT-CUST-BALANCE           PIC S9(7)V99 COMP-3.
+002200     05  AUDIT-ACTION                 PIC X(08).
+002300     05  AUDIT-SQLCODE                PIC S9(06).
+002400     05  AUDIT-RESULT-SW              PIC X(01).
+002500         88  AUDIT-SUCCESS                     VALUE "S".
+002600         88  AUDIT-FAILURE                     VALUE "F".
+002700     05  FILLER                       PIC X(06).
