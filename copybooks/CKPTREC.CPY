@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    CKPTREC.CPY                                   *
+000400*    AUTHOR:      APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS    *
+000500*    DATE-WRITTEN: 02/18/2015                                   *
+000600*    PURPOSE:     RESTART CHECKPOINT WRITTEN BY DBBATCH AFTER    *
+000700*                 EVERY CUSTOMER SUCCESSFULLY COMMITTED TO       *
+000800*                 CUSTOMERS.  ON RESTART, DBBATCH SKIPS THE       *
+000900*                 CKPT-REC-COUNT RECORDS ALREADY LOADED FROM     *
+001000*                 THE FRONT OF THE CUSTADD FILE AND RESUMES      *
+001100*                 WITH THE NEXT ONE.                             *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    ---------------------------------------------------------- *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    ---------------------------------------------------------- *
+001700*    02/18/2015  RT   ORIGINAL COPYBOOK.                         *
+001800******************************************************************
+001900 01  CKPT-RECORD.
+002000     05  CKPT-REC-COUNT               PIC 9(07).
+002100     05  CKPT-LAST-CUST-ID            PIC X(10).
