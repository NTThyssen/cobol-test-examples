@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    CUSTFLAT.CPY                                  *
+000400*    AUTHOR:      R. TANNENBAUM - APPLICATIONS DEVELOPMENT       *
+000500*    DATE-WRITTEN: 03/14/2003                                   *
+000600*    PURPOSE:     FIXED-LENGTH SEQUENTIAL RECORD LAYOUT FOR      *
+000700*                 CUSTOMER DATA MOVING TO OR FROM A FLAT FILE -  *
+000800*                 THE DAILY NEW-ACCOUNTS ADD FILE INBOUND TO     *
+000900*                 DBBATCH AND THE CUSTOMERS EXTRACT OUTBOUND     *
+001000*                 FROM CUSTEXT.  FIELD ORDER AND LENGTHS MUST    *
+001100*                 STAY IN SYNC WITH CUSTOMER-RECORD IN           *
+001200*                 CUSTOMER.CPY.                                  *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ---------------------------------------------------------- *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    ---------------------------------------------------------- *
+001800*    03/14/2003  RT   ORIGINAL COPYBOOK.                         *
+001850*    08/30/2018  RT   ADDED STATUS, ADDRESS, AND LAST-ACTIVITY    *
+001860*                     DATE TO MATCH THE EXPANDED CUSTOMER.CPY.    *
+001900******************************************************************
+002000 01  CUSTFLAT-RECORD.
+002100     05  CF-CUST-ID               PIC X(10).
+002200     05  CF-CUST-NAME             PIC X(30).
+002300     05  CF-CUST-BALANCE          PIC S9(7)V99.
+002310     05  CF-CUST-STATUS           PIC X(01).
+002320     05  CF-CUST-ADDRESS          PIC X(40).
+002330     05  CF-CUST-LAST-ACTIVITY-DATE PIC 9(08).
+002400     05  FILLER                   PIC X(11).
