@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    CUSTOMER.CPY                                  *
+000400*    AUTHOR:      R. TANNENBAUM - APPLICATIONS DEVELOPMENT       *
+000500*    DATE-WRITTEN: 01/05/1998                                   *
+000600*    PURPOSE:     COMMON CUSTOMER RECORD LAYOUT PASSED ON THE    *
+000700*                 LINKAGE SECTION OF THE CUSTOMER FAMILY OF      *
+000800*                 PROGRAMS (HELLOPGM, DBPROG, AND CALLERS).      *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ---------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------------------------------------------------------- *
+001400*    01/05/1998  RT   ORIGINAL COPYBOOK.                         *
+001420*    08/30/2018  RT   ADDED CUST-STATUS, CUST-ADDRESS, AND        *
+001440*                     CUST-LAST-ACTIVITY-DATE FOR ACCOUNT-        *
+001460*                     SERVICING AND DORMANCY REVIEWS.             *
+001500******************************************************************
+001600 01  CUSTOMER-RECORD.
+001700     05  CUST-ID                      PIC X(10).
+001800     05  CUST-NAME                    PIC X(30).
+001900     05  CUST-BALANCE                 PIC S9(7)V99 COMP-3.
+001910     05  CUST-STATUS                  PIC X(01).
+001920         88  CUST-STATUS-ACTIVE                VALUE "A".
+001930         88  CUST-STATUS-CLOSED                VALUE "C".
+001940         88  CUST-STATUS-DORMANT               VALUE "D".
+001950     05  CUST-ADDRESS                 PIC X(40).
+001960     05  CUST-LAST-ACTIVITY-DATE      PIC 9(08).
