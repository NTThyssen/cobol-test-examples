@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    DBCRED.CPY                                    *
+000400*    AUTHOR:      APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS    *
+000500*    DATE-WRITTEN: 06/11/2009                                   *
+000600*    PURPOSE:     LAYOUT OF THE MYDB CONNECTION PARAMETER        *
+000700*                 RECORD READ AT RUN TIME FROM THE DBCONN DD SO  *
+000800*                 THE USERID AND PASSWORD DB2 CONNECTS WITH ARE  *
+000900*                 SUPPLIED BY OPERATIONS INSTEAD OF BEING         *
+001000*                 COMPILED INTO THE PROGRAM.  OPS ROTATES THE     *
+001100*                 PASSWORD BY REPLACING THE DBCONN DATASET, NOT   *
+001200*                 BY REQUESTING A RECOMPILE.                      *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ---------------------------------------------------------- *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    ---------------------------------------------------------- *
+001800*    06/11/2009  RT   ORIGINAL COPYBOOK.                         *
+001900******************************************************************
+002000 01  DBCRED-RECORD.
+002100     05  DBCRED-USER              PIC X(10).
+002200     05  DBCRED-PASS              PIC X(10).
