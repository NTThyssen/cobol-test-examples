@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    GLEXTRAT.CPY                                  *
+000400*    AUTHOR:      APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS    *
+000500*    DATE-WRITTEN: 06/18/2022                                   *
+000600*    PURPOSE:     ONE ROW OF THE NIGHTLY GENERAL LEDGER EXTRACT  *
+000700*                 FINANCE SENDS US, KEYED BY THE SAME CUST-ID    *
+000800*                 USED IN CUSTOMER.CPY, FOR RECONCILING AGAINST  *
+000900*                 CUSTOMERS.BALANCE.                             *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ---------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------------------------------------------------------- *
+001500*    06/18/2022  RT   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  GL-RECORD.
+001800     05  GL-CUST-ID                   PIC X(10).
+001900     05  GL-BALANCE                   PIC S9(7)V99.
+002000     05  FILLER                       PIC X(19).
