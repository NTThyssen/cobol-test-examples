@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    GREET.CPY                                     *
+000400*    AUTHOR:      R. TANNENBAUM - APPLICATIONS DEVELOPMENT       *
+000500*    DATE-WRITTEN: 01/05/1998                                   *
+000600*    PURPOSE:     COMMON GREETING / SIGN-ON MESSAGE LITERALS     *
+000700*                 SHARED BY ONLINE AND BATCH CUSTOMER PROGRAMS.  *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    ---------------------------------------------------------- *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------------------------------------------------------- *
+001300*    01/05/1998  RT   ORIGINAL COPYBOOK.                         *
+001400******************************************************************
+001500 01  WS-MESSAGE            PIC X(40) VALUE "HELLO FROM CUST SYS".
