@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    JOBINFO.CPY                                   *
+000400*    AUTHOR:      APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS    *
+000500*    DATE-WRITTEN: 08/09/2026                                   *
+000600*    PURPOSE:     RUN-TIME JOB NAME AND SUBMITTING USER ID FOR   *
+000700*                 THE AUDIT TRAIL.  READ ONCE FROM THE JOBINFO   *
+000800*                 DD, THE SAME WAY DBCRED.CPY IS READ FROM       *
+000900*                 DBCONN, SO THE AUDIT TRAIL SHOWS WHO ACTUALLY  *
+001000*                 SUBMITTED THE RUN RATHER THAN THE SHARED MYDB  *
+001100*                 CONNECT ID OR AN UNRELIABLE ENVIRONMENT        *
+001200*                 VARIABLE.                                      *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ---------------------------------------------------------- *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    ---------------------------------------------------------- *
+001800*    08/09/2026  RT   ORIGINAL COPYBOOK.                         *
+001900******************************************************************
+002000 01  JOBINFO-RECORD.
+002100     05  JI-JOB-NAME                  PIC X(08).
+002200     05  JI-USER-ID                   PIC X(10).
