@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    MNTPARM.CPY                                   *
+000400*    AUTHOR:      APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS    *
+000500*    DATE-WRITTEN: 05/07/2021                                   *
+000600*    PURPOSE:     TRANSACTION CODE PASSED TO CUSTMNT ALONGSIDE   *
+000700*                 CUSTOMER-RECORD, TELLING IT WHETHER THE        *
+000800*                 HELPDESK IS CORRECTING (UPDATE) OR REMOVING    *
+000900*                 (DELETE) THE CUSTOMER IDENTIFIED BY CUST-ID.   *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ---------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------------------------------------------------------- *
+001500*    05/07/2021  RT   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  MNT-PARM.
+001800     05  MNT-ACTION                   PIC X(01).
+001900         88  MNT-UPDATE                        VALUE "U".
+002000         88  MNT-DELETE                        VALUE "D".
