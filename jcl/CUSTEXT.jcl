@@ -0,0 +1,16 @@
+//CUSTEXT  JOB (ACCTNO),'CUSTOMER EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB:      CUSTEXT                                            *
+//*  PURPOSE:  PERIODIC OUTBOUND EXTRACT OF CUSTOMERS TO A FLAT    *
+//*            SEQUENTIAL FILE FOR DOWNSTREAM REPORTING SYSTEMS.   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTEXT
+//STEPLIB  DD   DSN=PROD.CUSTSYS.LOADLIB,DISP=SHR
+//DBCONN   DD   DSN=PROD.CUSTSYS.MYDB.CONNPARM,DISP=SHR
+//CUSTEXT  DD   DSN=PROD.CUSTSYS.CUSTOMER.EXTRACT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=109)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
