@@ -0,0 +1,30 @@
+//DBBATCH  JOB (ACCTNO),'CUSTOMER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB:      DBBATCH                                            *
+//*  PURPOSE:  END-OF-DAY BATCH LOAD OF NEW CUSTOMER ADDS FROM     *
+//*            THE DAILY NEW-ACCOUNTS FILE.  DBBATCH READS ONE     *
+//*            CUSTOMER PER RECORD AND CALLS DBPROG TO INSERT      *
+//*            EACH ONE INTO THE CUSTOMERS TABLE.                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DBBATCH
+//STEPLIB  DD   DSN=PROD.CUSTSYS.LOADLIB,DISP=SHR
+//CUSTADD  DD   DSN=PROD.CUSTSYS.DAILY.NEWACCTS,DISP=SHR
+//DBCONN   DD   DSN=PROD.CUSTSYS.MYDB.CONNPARM,DISP=SHR
+//*        JOBINFO HOLDS ONE RECORD - THE JOB NAME AND SUBMITTING
+//*        USER ID DBPROG WRITES TO EVERY CUSTAUD RECORD, SO THE
+//*        AUDIT TRAIL SHOWS WHO ACTUALLY SUBMITTED THE RUN.
+//JOBINFO  DD   DSN=PROD.CUSTSYS.DBBATCH.JOBINFO,DISP=SHR
+//CUSTAUD  DD   DSN=PROD.CUSTSYS.CUSTOMERS.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//*        DBCKPT HOLDS ONE RECORD - HOW MANY ADDS DBBATCH HAS
+//*        COMMITTED SO FAR.  PRE-ALLOCATE EMPTY BEFORE THE FIRST
+//*        RUN OF THE DAY; DBBATCH REWRITES IT AFTER EVERY GOOD
+//*        RECORD AND READS IT BACK ON A RESTART TO SKIP RECORDS
+//*        ALREADY LOADED.
+//DBCKPT   DD   DSN=PROD.CUSTSYS.DBBATCH.CHECKPOINT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
