@@ -0,0 +1,16 @@
+//GLRECON  JOB (ACCTNO),'GL RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB:      GLRECON                                            *
+//*  PURPOSE:  NIGHTLY RECONCILIATION OF THE GENERAL LEDGER        *
+//*            EXTRACT AGAINST CUSTOMERS, PRODUCING A BREAK        *
+//*            REPORT OF ANY ACCOUNT WHERE THE BALANCES DISAGREE.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GLRECON
+//STEPLIB  DD   DSN=PROD.CUSTSYS.LOADLIB,DISP=SHR
+//DBCONN   DD   DSN=PROD.CUSTSYS.MYDB.CONNPARM,DISP=SHR
+//GLEXTR   DD   DSN=PROD.FINANCE.GLEXTRCT.DAILY,DISP=SHR
+//GLBREAK  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
