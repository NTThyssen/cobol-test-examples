@@ -0,0 +1,15 @@
+//RPTBAL   JOB (ACCTNO),'CUSTOMER GL TIE-OUT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB:      RPTBAL                                             *
+//*  PURPOSE:  MORNING CONTROL-TOTAL BALANCE REPORT OFF THE        *
+//*            CUSTOMERS TABLE, FOR TYING OUT TO THE GENERAL       *
+//*            LEDGER.                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RPTBAL
+//STEPLIB  DD   DSN=PROD.CUSTSYS.LOADLIB,DISP=SHR
+//DBCONN   DD   DSN=PROD.CUSTSYS.MYDB.CONNPARM,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
