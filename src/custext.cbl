@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CUSTEXT.
+000300 AUTHOR.         APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS.
+000400 INSTALLATION.   DATA CENTER.
+000500 DATE-WRITTEN.   09/09/2023.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     CUSTEXT                                       *
+001000*    PURPOSE:     PERIODIC OUTBOUND EXTRACT OF CUSTOMERS TO A    *
+001100*                 FLAT SEQUENTIAL FILE, IN THE SAME CUSTFLAT.CPY  *
+001200*                 LAYOUT DBBATCH READS ON THE WAY IN, SO          *
+001300*                 DOWNSTREAM REPORTING SYSTEMS CAN CONSUME A      *
+001400*                 CUSTOMER FEED WITHOUT BEING GIVEN DIRECT DB2    *
+001500*                 ACCESS.                                         *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    ---------------------------------------------------------- *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------------------------------------------------------- *
+002100*    09/09/2023  RT   ORIGINAL PROGRAM.                          *
+002150*    08/09/2026  RT   CONNECT TO MYDB BEFORE OPENING THE CURSOR -  *
+002160*                     THE CREDENTIALS WERE NEVER READ, SO THE      *
+002170*                     FIRST FETCH WOULD HAVE FAILED WITH NO         *
+002180*                     CONNECTION ESTABLISHED.                       *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.    IBM-370.
+002600 OBJECT-COMPUTER.    IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002850     SELECT DBCONN-FILE ASSIGN TO DBCONN
+002860         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT CUSTEXT-FILE ASSIGN TO CUSTEXT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003220 FD  DBCONN-FILE
+003230     LABEL RECORDS ARE STANDARD.
+003240     COPY dbcred.cpy.
+003300 FD  CUSTEXT-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY custflat.cpy.
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+003800     88  END-OF-CUSTOMERS                 VALUE "Y".
+003900 77  WS-CUST-COUNT               PIC 9(07) COMP VALUE ZERO.
+003910 01  WS-USER                     PIC X(10).
+003920 01  WS-PASS                     PIC X(10).
+004000 COPY customer.cpy.
+004100 COPY sqlca.cpy.
+004200 EXEC SQL
+004300     DECLARE CUST-CURSOR CURSOR FOR
+004400         SELECT ID, NAME, BALANCE, STATUS, ADDRESS,
+004500                LAST_ACTIVITY_DATE
+004600           FROM CUSTOMERS
+004700         ORDER BY ID
+004800 END-EXEC.
+004900******************************************************************
+005000*    PROCEDURE DIVISION                                          *
+005100******************************************************************
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005500     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+005600         UNTIL END-OF-CUSTOMERS.
+005700     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+005800     GOBACK.
+005900******************************************************************
+006000*    1000-INITIALIZE - CONNECT TO MYDB, OPEN THE EXTRACT FILE,    *
+006100*    AND OPEN THE CUSTOMERS CURSOR.  PRIME THE FETCH.              *
+006200******************************************************************
+006300 1000-INITIALIZE.
+006310     OPEN INPUT DBCONN-FILE.
+006320     READ DBCONN-FILE
+006330         AT END
+006340             DISPLAY "CUSTEXT - DBCONN FILE IS EMPTY - CANNOT "
+006350                 "CONNECT TO MYDB"
+006360             MOVE 16 TO RETURN-CODE
+006370             GOBACK
+006380     END-READ.
+006390     CLOSE DBCONN-FILE.
+006392     MOVE DBCRED-USER TO WS-USER.
+006394     MOVE DBCRED-PASS TO WS-PASS.
+006396     EXEC SQL
+006398          CONNECT TO 'MYDB' USER :WS-USER USING :WS-PASS
+006399     END-EXEC.
+006400     OPEN OUTPUT CUSTEXT-FILE.
+006500     EXEC SQL
+006600          OPEN CUST-CURSOR
+006700     END-EXEC.
+006800     PERFORM 8000-FETCH-CUSTOMER THRU 8000-EXIT.
+006900 1000-EXIT.
+007000     EXIT.
+007100******************************************************************
+007200*    2000-PROCESS-CUSTOMER - WRITE ONE CUSTFLAT RECORD FOR THE    *
+007300*    ROW JUST FETCHED.                                            *
+007400******************************************************************
+007500 2000-PROCESS-CUSTOMER.
+007550     INITIALIZE CUSTFLAT-RECORD.
+007600     MOVE CUST-ID                     TO CF-CUST-ID.
+007700     MOVE CUST-NAME                   TO CF-CUST-NAME.
+007800     MOVE CUST-BALANCE                TO CF-CUST-BALANCE.
+007900     MOVE CUST-STATUS                 TO CF-CUST-STATUS.
+008000     MOVE CUST-ADDRESS                TO CF-CUST-ADDRESS.
+008100     MOVE CUST-LAST-ACTIVITY-DATE
+008150         TO CF-CUST-LAST-ACTIVITY-DATE.
+008300     WRITE CUSTFLAT-RECORD.
+008400     ADD 1 TO WS-CUST-COUNT.
+008500     PERFORM 8000-FETCH-CUSTOMER THRU 8000-EXIT.
+008600 2000-EXIT.
+008700     EXIT.
+008800******************************************************************
+008900*    3000-TERMINATE - CLOSE THE CURSOR AND THE EXTRACT FILE AND   *
+009000*    REPORT WHAT WAS WRITTEN.                                     *
+009100******************************************************************
+009200 3000-TERMINATE.
+009300     EXEC SQL
+009400          CLOSE CUST-CURSOR
+009500     END-EXEC.
+009600     CLOSE CUSTEXT-FILE.
+009700     DISPLAY "CUSTEXT - CUSTOMERS EXTRACTED: " WS-CUST-COUNT.
+009800 3000-EXIT.
+009900     EXIT.
+010000******************************************************************
+010100*    8000-FETCH-CUSTOMER - FETCH THE NEXT CUSTOMERS ROW.          *
+010200******************************************************************
+010300 8000-FETCH-CUSTOMER.
+010400     EXEC SQL
+010500          FETCH CUST-CURSOR
+010600              INTO :CUST-ID, :CUST-NAME, :CUST-BALANCE,
+010700                   :CUST-STATUS, :CUST-ADDRESS,
+010800                   :CUST-LAST-ACTIVITY-DATE
+010900     END-EXEC.
+011000     IF SQLCODE = 100
+011100         SET END-OF-CUSTOMERS TO TRUE
+011200     END-IF.
+011300 8000-EXIT.
+011400     EXIT.
