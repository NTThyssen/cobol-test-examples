@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CUSTMNT.
+000300 AUTHOR.         APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS.
+000400 INSTALLATION.   DATA CENTER.
+000500 DATE-WRITTEN.   05/07/2021.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     CUSTMNT                                       *
+001000*    PURPOSE:     HELPDESK MAINTENANCE TRANSACTION FOR CUSTOMERS.*
+001100*                 LOOKS UP THE CUSTOMER BY CUST-ID THE WAY        *
+001200*                 HELLOPGM DOES, THEN EITHER UPDATES THE ROW      *
+001300*                 WITH THE CORRECTED CUSTOMER-RECORD OR DELETES   *
+001400*                 IT, DEPENDING ON MNT-ACTION.  THIS IS THE       *
+001500*                 SANCTIONED WAY TO FIX A MISSPELLED NAME, A BAD  *
+001600*                 BALANCE, OR REMOVE A CLOSED ACCOUNT - NO MORE   *
+001700*                 AD HOC SQL AGAINST CUSTOMERS.                   *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    ---------------------------------------------------------- *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    ---------------------------------------------------------- *
+002300*    05/07/2021  RT   ORIGINAL PROGRAM.                          *
+002350*    08/09/2026  RT   DBCONN READ NOW HAS AN AT END, SO A MISSING *
+002360*                     CONNECT PARM FAILS CLEANLY.  ALSO CHECK      *
+002370*                     SQLERRD(3) AFTER THE UPDATE/DELETE - DB2     *
+002380*                     RETURNS SQLCODE 0 EVEN WHEN NO ROW MATCHED   *
+002390*                     THE CUST-ID, SO THE OLD LOGIC REPORTED       *
+002395*                     SUCCESS ON WHAT WAS ACTUALLY A NO-OP.        *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.    IBM-370.
+002800 OBJECT-COMPUTER.    IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT DBCONN-FILE ASSIGN TO DBCONN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DBCONN-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY dbcred.cpy.
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-CONNECTED-SW          PIC X(01) VALUE "N".
+004000     88  WS-ALREADY-CONNECTED          VALUE "Y".
+004100 01  WS-USER                  PIC X(10).
+004200 01  WS-PASS                  PIC X(10).
+004300 COPY sqlca.cpy.
+004400 LINKAGE SECTION.
+004500 COPY mntparm.cpy.
+004600 COPY customer.cpy.
+004700******************************************************************
+004800*    PROCEDURE DIVISION                                          *
+004900******************************************************************
+005000 PROCEDURE DIVISION USING MNT-PARM CUSTOMER-RECORD.
+005100 0000-MAINLINE.
+005200     IF NOT WS-ALREADY-CONNECTED
+005300         PERFORM 1000-CONNECT-TO-MYDB THRU 1000-EXIT
+005400     END-IF.
+005500     IF MNT-UPDATE
+005600         PERFORM 2000-UPDATE-CUSTOMER THRU 2000-EXIT
+005700     ELSE IF MNT-DELETE
+005800         PERFORM 3000-DELETE-CUSTOMER THRU 3000-EXIT
+005900     ELSE
+006000         DISPLAY "CUSTMNT - INVALID MNT-ACTION: " MNT-ACTION
+006100         MOVE 16 TO RETURN-CODE
+006200     END-IF.
+006300     GOBACK.
+006400******************************************************************
+006500*    1000-CONNECT-TO-MYDB - READ MYDB CREDENTIALS FROM THE        *
+006600*    DBCONN DD AND CONNECT.  RUNS ONCE PER RUN UNIT.              *
+006700******************************************************************
+006800 1000-CONNECT-TO-MYDB.
+006900     OPEN INPUT DBCONN-FILE.
+006950     READ DBCONN-FILE
+006960         AT END
+006970             DISPLAY "CUSTMNT - DBCONN FILE IS EMPTY - CANNOT "
+006980                 "CONNECT TO MYDB"
+006990             MOVE 16 TO RETURN-CODE
+006995             GOBACK
+007000     END-READ.
+007100     CLOSE DBCONN-FILE.
+007200     MOVE DBCRED-USER TO WS-USER.
+007300     MOVE DBCRED-PASS TO WS-PASS.
+007400     EXEC SQL
+007500          CONNECT TO 'MYDB' USER :WS-USER USING :WS-PASS
+007600     END-EXEC.
+007700     SET WS-ALREADY-CONNECTED TO TRUE.
+007800 1000-EXIT.
+007900     EXIT.
+008000******************************************************************
+008100*    2000-UPDATE-CUSTOMER - APPLY THE CORRECTED CUSTOMER-RECORD   *
+008200*    FIELDS TO THE ROW IDENTIFIED BY CUST-ID.                    *
+008300******************************************************************
+008400 2000-UPDATE-CUSTOMER.
+008500     EXEC SQL
+008600          UPDATE CUSTOMERS
+008700             SET NAME = :CUST-NAME,
+008800                 BALANCE = :CUST-BALANCE,
+008900                 STATUS = :CUST-STATUS,
+009000                 ADDRESS = :CUST-ADDRESS,
+009100                 LAST_ACTIVITY_DATE = :CUST-LAST-ACTIVITY-DATE
+009200           WHERE ID = :CUST-ID
+009300     END-EXEC.
+009400     PERFORM 8000-COMMIT-OR-ROLLBACK THRU 8000-EXIT.
+009500 2000-EXIT.
+009600     EXIT.
+009700******************************************************************
+009800*    3000-DELETE-CUSTOMER - REMOVE THE ROW IDENTIFIED BY CUST-ID. *
+009900******************************************************************
+010000 3000-DELETE-CUSTOMER.
+010100     EXEC SQL
+010200          DELETE FROM CUSTOMERS
+010300           WHERE ID = :CUST-ID
+010400     END-EXEC.
+010500     PERFORM 8000-COMMIT-OR-ROLLBACK THRU 8000-EXIT.
+010600 3000-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*    8000-COMMIT-OR-ROLLBACK - COMMIT A GOOD UPDATE OR DELETE,    *
+011000*    ROLL BACK AND TELL THE CALLER IT FAILED, OR - IF SQLCODE IS  *
+011050*    ZERO BUT SQLERRD(3) SHOWS ZERO ROWS AFFECTED - TELL THE       *
+011080*    CALLER CUST-ID WAS NOT FOUND, SINCE DB2 DOES NOT TREAT AN     *
+011090*    UPDATE OR DELETE THAT MATCHES NO ROWS AS AN ERROR.            *
+011100******************************************************************
+011200 8000-COMMIT-OR-ROLLBACK.
+011300     IF SQLCODE NOT = 0
+011400         DISPLAY "SQL ERROR: " SQLCODE
+011500         EXEC SQL
+011600              ROLLBACK
+011700         END-EXEC
+011800         MOVE 8 TO RETURN-CODE
+011850     ELSE IF SQLERRD(3) = 0
+011860         DISPLAY "CUSTMNT - NO ROW FOUND FOR CUST-ID: " CUST-ID
+011870         EXEC SQL
+011880              ROLLBACK
+011890         END-EXEC
+011895         MOVE 4 TO RETURN-CODE
+011900     ELSE
+012000         EXEC SQL
+012100              COMMIT
+012200         END-EXEC
+012300         MOVE 0 TO RETURN-CODE
+012350     END-IF.
+012500 8000-EXIT.
+012600     EXIT.
