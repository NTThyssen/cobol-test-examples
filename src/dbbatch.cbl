@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DBBATCH.
+000300 AUTHOR.         APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS.
+000400 INSTALLATION.   DATA CENTER.
+000500 DATE-WRITTEN.   03/14/2003.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     DBBATCH                                       *
+001000*    PURPOSE:     BATCH DRIVER FOR THE DAILY NEW-ACCOUNTS ADD    *
+001100*                 FILE.  READS ONE CUSTOMER ADD PER RECORD FROM  *
+001200*                 THE CUSTADD SEQUENTIAL FILE AND CALLS DBPROG   *
+001300*                 ONCE PER RECORD SO THE SAME INSERT-INTO-       *
+001400*                 CUSTOMERS LOGIC USED FOR A SINGLE CUSTOMER IS   *
+001500*                 REUSED FOR THE WHOLE FILE.                     *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    ---------------------------------------------------------- *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------------------------------------------------------- *
+002100*    03/14/2003  RT   ORIGINAL PROGRAM.                          *
+002150*    11/03/2016  RT   ADDED CHECKPOINT/RESTART.  DBBATCH NOW       *
+002160*                     SKIPS THE RECORDS A PRIOR RUN ALREADY        *
+002170*                     COMMITTED AND STOPS - WITHOUT ADVANCING THE  *
+002180*                     CHECKPOINT - THE FIRST TIME DBPROG REPORTS   *
+002190*                     A FAILED INSERT, SO A RERUN PICKS UP RIGHT   *
+002195*                     AFTER THE LAST GOOD RECORD.                  *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.    IBM-370.
+002600 OBJECT-COMPUTER.    IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CUSTADD-FILE ASSIGN TO CUSTADD
+003000         ORGANIZATION IS SEQUENTIAL.
+003050     SELECT CKPT-FILE ASSIGN TO DBCKPT
+003060         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CUSTADD-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY custflat.cpy.
+003550 FD  CKPT-FILE
+003560     LABEL RECORDS ARE STANDARD.
+003570     COPY ckptrec.cpy.
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+003800     88  END-OF-CUSTADD                VALUE "Y".
+003850 77  WS-ABORT-SWITCH          PIC X(01) VALUE "N".
+003860     88  WS-LOAD-FAILED                VALUE "Y".
+003900 77  WS-REC-COUNT             PIC 9(07) COMP VALUE ZERO.
+003910 77  WS-SKIP-COUNT            PIC 9(07) COMP VALUE ZERO.
+003920 77  WS-SKIP-SUB              PIC 9(07) COMP VALUE ZERO.
+004000 COPY customer.cpy.
+004100******************************************************************
+004200*    PROCEDURE DIVISION                                          *
+004300******************************************************************
+004400 PROCEDURE DIVISION.
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004700     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+004800         UNTIL END-OF-CUSTADD.
+004900     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+005000     GOBACK.
+005100******************************************************************
+005200*    1000-INITIALIZE - OPEN THE ADD FILE, FIND OUT HOW MANY       *
+005250*    RECORDS A PRIOR RUN ALREADY COMMITTED, SKIP THOSE, AND       *
+005260*    PRIME THE READ WITH THE FIRST RECORD STILL TO BE LOADED.     *
+005300******************************************************************
+005400 1000-INITIALIZE.
+005410     OPEN INPUT CUSTADD-FILE.
+005420     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+005440     IF WS-SKIP-COUNT > ZERO
+005460         DISPLAY "DBBATCH - RESTARTING, SKIPPING " WS-SKIP-COUNT
+005470             " RECORDS ALREADY LOADED"
+005480         PERFORM 1200-SKIP-LOADED-RECORDS THRU 1200-EXIT
+005490     END-IF.
+005600     PERFORM 8000-READ-CUSTADD THRU 8000-EXIT.
+005700 1000-EXIT.
+005800     EXIT.
+005810******************************************************************
+005820*    1100-READ-CHECKPOINT - LOAD THE COUNT OF RECORDS THIS FILE   *
+005830*    HAS ALREADY LOADED SUCCESSFULLY.  A MISSING OR EMPTY         *
+005840*    CHECKPOINT DATASET MEANS THIS IS THE FIRST RUN.              *
+005850******************************************************************
+005860 1100-READ-CHECKPOINT.
+005870     MOVE ZERO TO CKPT-REC-COUNT.
+005880     OPEN INPUT CKPT-FILE.
+005890     READ CKPT-FILE
+005900         AT END MOVE ZERO TO CKPT-REC-COUNT
+005910     END-READ.
+005920     CLOSE CKPT-FILE.
+005930     MOVE CKPT-REC-COUNT TO WS-SKIP-COUNT.
+005940 1100-EXIT.
+005950     EXIT.
+005960******************************************************************
+005970*    1200-SKIP-LOADED-RECORDS - DISCARD THE ADD RECORDS ALREADY   *
+005980*    COMMITTED ON A PRIOR RUN WITHOUT RELOADING THEM.             *
+005990******************************************************************
+006000 1200-SKIP-LOADED-RECORDS.
+006010     PERFORM 8000-READ-CUSTADD THRU 8000-EXIT
+006020         VARYING WS-SKIP-SUB FROM 1 BY 1
+006030         UNTIL WS-SKIP-SUB > WS-SKIP-COUNT
+006040            OR END-OF-CUSTADD.
+006050 1200-EXIT.
+006060     EXIT.
+006100******************************************************************
+006200*    2000-PROCESS-RECORD - LOAD ONE CUSTOMER VIA DBPROG, THEN     *
+006210*    CHECKPOINT IT IF IT WAS GOOD OR STOP THE RUN IF IT WASN'T.   *
+006220******************************************************************
+006300 2000-PROCESS-RECORD.
+006400     MOVE CF-CUST-ID                  TO CUST-ID.
+006410     MOVE CF-CUST-NAME                TO CUST-NAME.
+006420     MOVE CF-CUST-BALANCE             TO CUST-BALANCE.
+006430     MOVE CF-CUST-STATUS              TO CUST-STATUS.
+006440     MOVE CF-CUST-ADDRESS             TO CUST-ADDRESS.
+006450     MOVE CF-CUST-LAST-ACTIVITY-DATE  TO CUST-LAST-ACTIVITY-DATE.
+006700     CALL "DBPROG" USING CUSTOMER-RECORD.
+006750     IF RETURN-CODE = ZERO
+006760         ADD 1 TO WS-REC-COUNT
+006770         ADD 1 TO WS-SKIP-COUNT
+006780         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+006790         PERFORM 8000-READ-CUSTADD THRU 8000-EXIT
+006800     ELSE
+006810         DISPLAY "DBBATCH - LOAD FAILED FOR CUSTOMER " CUST-ID
+006820             " - STOPPING FOR RESTART AFTER " WS-SKIP-COUNT
+006830             " GOOD RECORDS"
+006840         SET WS-LOAD-FAILED   TO TRUE
+006850         SET END-OF-CUSTADD   TO TRUE
+006860     END-IF.
+006900 2000-EXIT.
+007000     EXIT.
+007010******************************************************************
+007020*    7000-WRITE-CHECKPOINT - RECORD HOW MANY ADDS HAVE NOW BEEN   *
+007030*    COMMITTED SO A RESTART KNOWS WHERE TO PICK BACK UP.          *
+007040******************************************************************
+007050 7000-WRITE-CHECKPOINT.
+007060     MOVE WS-SKIP-COUNT TO CKPT-REC-COUNT.
+007070     MOVE CUST-ID       TO CKPT-LAST-CUST-ID.
+007080     OPEN OUTPUT CKPT-FILE.
+007090     WRITE CKPT-RECORD.
+007100     CLOSE CKPT-FILE.
+007110 7000-EXIT.
+007120     EXIT.
+007130******************************************************************
+007200*    3000-TERMINATE - CLOSE UP AND REPORT WHAT WAS LOADED         *
+007300******************************************************************
+007400 3000-TERMINATE.
+007500     CLOSE CUSTADD-FILE.
+007600     DISPLAY "DBBATCH - CUSTOMERS ADDED THIS RUN: " WS-REC-COUNT.
+007650     IF WS-LOAD-FAILED
+007660         MOVE 8 TO RETURN-CODE
+007670     END-IF.
+007700 3000-EXIT.
+007800     EXIT.
+007900******************************************************************
+008000*    8000-READ-CUSTADD - READ ONE ADD RECORD, WATCH FOR EOF       *
+008100******************************************************************
+008200 8000-READ-CUSTADD.
+008300     READ CUSTADD-FILE
+008400         AT END SET END-OF-CUSTADD TO TRUE
+008500     END-READ.
+008600 8000-EXIT.
+008700     EXIT.
