@@ -1,26 +1,189 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DBPROG.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-USER        PIC X(10) VALUE "demo".
-       01  WS-PASS        PIC X(10) VALUE "password".
-       COPY sqlca.cpy.
-       LINKAGE SECTION.
-       COPY customer.cpy.
-       PROCEDURE DIVISION USING CUSTOMER-RECORD.
-           DISPLAY "DBPROG simulating database operation".
-           EXEC SQL
-                CONNECT TO 'MYDB' USER :WS-USER
-           END-EXEC
-           EXEC SQL
-                INSERT INTO CUSTOMERS
-                    (ID, NAME, BALANCE)
-                VALUES (:CUST-ID, :CUST-NAME, :CUST-BALANCE)
-           END-EXEC
-           IF SQLCODE NOT = 0
-               DISPLAY "SQL ERROR: " SQLCODE
-           END-IF
-           EXEC SQL
-                COMMIT
-           END-EXEC
-           GOBACK.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DBPROG.
+000300 AUTHOR.         APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS.
+000400 INSTALLATION.   DATA CENTER.
+000500 DATE-WRITTEN.   01/05/1998.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     DBPROG                                        *
+001000*    PURPOSE:     INSERTS ONE CUSTOMER-RECORD PASSED ON THE      *
+001100*                 LINKAGE SECTION INTO THE CUSTOMERS TABLE.       *
+001200*                 CALLED ONCE PER CUSTOMER, EITHER DIRECTLY OR   *
+001300*                 IN A LOOP FROM A BATCH DRIVER SUCH AS DBBATCH.  *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                       *
+001600*    ---------------------------------------------------------- *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    ---------------------------------------------------------- *
+001900*    01/05/1998  RT   ORIGINAL PROGRAM.                          *
+002000*    06/11/2009  RT   MYDB USERID/PASSWORD NO LONGER COMPILED IN. *
+002100*                     READ ONCE FROM THE DBCONN DD AT STARTUP     *
+002200*                     SO OPS CAN ROTATE THE PASSWORD WITHOUT A    *
+002300*                     RECOMPILE.  CONNECT NOW HAPPENS ONLY ON THE *
+002400*                     FIRST CALL IN THE RUN UNIT.                 *
+002450*    09/22/2011  RT   EVERY INSERT ATTEMPT, GOOD OR BAD, NOW      *
+002460*                     WRITES A RECORD TO THE CUSTAUD AUDIT TRAIL. *
+002470*    11/03/2016  RT   A FAILED INSERT NOW ROLLS BACK ITS OWN      *
+002480*                     UNIT OF WORK INSTEAD OF FALLING THROUGH TO  *
+002490*                     COMMIT.  RETURN-CODE TELLS THE CALLER        *
+002493*                     (E.G. DBBATCH) WHETHER THE INSERT WAS GOOD   *
+002496*                     SO A BATCH RUN CAN STOP AND CHECKPOINT.      *
+002497*    08/30/2018  RT   INSERT NOW CARRIES STATUS, ADDRESS, AND      *
+002498*                     LAST-ACTIVITY-DATE FROM THE EXPANDED         *
+002499*                     CUSTOMER-RECORD LAYOUT.                      *
+002502*    08/09/2026  RT   DBCONN READ NOW HAS AN AT END, SO A MISSING *
+002504*                     CONNECT PARM FAILS CLEANLY INSTEAD OF        *
+002506*                     RUNNING WITH UNDEFINED WS-USER/WS-PASS.      *
+002508*                     JOB NAME AND SUBMITTING USER ID ARE NOW      *
+002510*                     READ FROM THE JOBINFO DD (SAME PATTERN AS    *
+002512*                     DBCRED) INSTEAD OF ACCEPT FROM ENVIRONMENT   *
+002514*                     "JOB", WHICH JES NEVER POPULATES.  THE       *
+002516*                     AUDIT TRAIL NOW RECORDS THAT SUBMITTING      *
+002518*                     USER ID RATHER THAN THE SHARED MYDB CONNECT  *
+002520*                     ID, SO AUDIT-USER-ID ACTUALLY DISCRIMINATES  *
+002522*                     BETWEEN RUNS.  THE AUDIT RECORD NOW ALSO     *
+002523*                     CARRIES THE INSERTED NAME AND BALANCE, AND   *
+002524*                     IS WRITTEN AFTER COMMIT CONFIRMS THE INSERT  *
+002525*                     ACTUALLY TOOK, NOT BEFORE - A RUN THAT       *
+002526*                     ABENDED BETWEEN THE OLD AUDIT WRITE AND THE  *
+002527*                     COMMIT LEFT CUSTAUD SHOWING A SUCCESSFUL     *
+002528*                     INSERT FOR A UNIT OF WORK DB2 BACKED OUT ON  *
+002529*                     RESTART.                                     *
+002530******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT DBCONN-FILE ASSIGN TO DBCONN
+003300         ORGANIZATION IS SEQUENTIAL.
+003350     SELECT AUDIT-FILE ASSIGN TO CUSTAUD
+003360         ORGANIZATION IS SEQUENTIAL.
+003380     SELECT JOBINFO-FILE ASSIGN TO JOBINFO
+003390         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  DBCONN-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY dbcred.cpy.
+003850 FD  AUDIT-FILE
+003860     LABEL RECORDS ARE STANDARD.
+003870     COPY auditrec.cpy.
+003880 FD  JOBINFO-FILE
+003890     LABEL RECORDS ARE STANDARD.
+003895     COPY jobinfo.cpy.
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-CONNECTED-SW          PIC X(01) VALUE "N".
+004100     88  WS-ALREADY-CONNECTED          VALUE "Y".
+004150 01  WS-JOB-NAME              PIC X(08).
+004175 01  WS-RUN-USER              PIC X(10).
+004200 01  WS-USER                  PIC X(10).
+004300 01  WS-PASS                  PIC X(10).
+004400 COPY sqlca.cpy.
+004500 LINKAGE SECTION.
+004600 COPY customer.cpy.
+004700******************************************************************
+004800*    PROCEDURE DIVISION                                          *
+004900******************************************************************
+005000 PROCEDURE DIVISION USING CUSTOMER-RECORD.
+005100 0000-MAINLINE.
+005200     IF NOT WS-ALREADY-CONNECTED
+005300         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005400     END-IF.
+005500     PERFORM 2000-INSERT-CUSTOMER THRU 2000-EXIT.
+005600     GOBACK.
+005700******************************************************************
+005800*    1000-INITIALIZE - READ MYDB CREDENTIALS FROM THE DBCONN DD,  *
+005850*    CONNECT, READ THE SUBMITTING JOB'S IDENTITY FOR THE AUDIT     *
+005860*    TRAIL, AND OPEN THE AUDIT TRAIL.  RUNS ONCE PER RUN UNIT.     *
+006000******************************************************************
+006100 1000-INITIALIZE.
+006200     OPEN INPUT DBCONN-FILE.
+006300     READ DBCONN-FILE
+006320         AT END
+006330             DISPLAY "DBPROG - DBCONN FILE IS EMPTY - CANNOT "
+006340                 "CONNECT TO MYDB"
+006350             MOVE 16 TO RETURN-CODE
+006360             GOBACK
+006370     END-READ.
+006400     CLOSE DBCONN-FILE.
+006500     MOVE DBCRED-USER TO WS-USER.
+006600     MOVE DBCRED-PASS TO WS-PASS.
+006620     OPEN INPUT JOBINFO-FILE.
+006630     READ JOBINFO-FILE
+006640         AT END MOVE SPACES TO JOBINFO-RECORD
+006645     END-READ.
+006650     CLOSE JOBINFO-FILE.
+006660     MOVE JI-JOB-NAME TO WS-JOB-NAME.
+006670     MOVE JI-USER-ID  TO WS-RUN-USER.
+006700     DISPLAY "DBPROG connecting to MYDB".
+006800     EXEC SQL
+006900          CONNECT TO 'MYDB' USER :WS-USER USING :WS-PASS
+007000     END-EXEC.
+007100     SET WS-ALREADY-CONNECTED TO TRUE.
+007140*    AUDIT-FILE STAYS OPEN FOR THE LIFE OF THE RUN UNIT, THE SAME
+007142*    AS THE MYDB CONNECTION ABOVE - DBPROG IS CALLED ONCE PER
+007144*    CUSTOMER AND HAS NO SIGNAL FOR "THIS IS THE LAST CALL", SO
+007146*    THERE IS NO EXPLICIT CLOSE.  IT RELIES ON THE COBOL RUNTIME
+007148*    CLOSING AND FLUSHING ALL OPEN FILES WHEN THE RUN UNIT ENDS.
+007150     OPEN EXTEND AUDIT-FILE.
+007200 1000-EXIT.
+007300     EXIT.
+007400******************************************************************
+007500*    2000-INSERT-CUSTOMER - INSERT THE CUSTOMER-RECORD PASSED IN, *
+007550*    AUDIT THE ATTEMPT, AND COMMIT OR ROLL BACK THAT UNIT OF WORK *
+007560*    BY ITSELF SO A BAD RECORD CANNOT ABORT RECORDS ALREADY GOOD. *
+007600******************************************************************
+007700 2000-INSERT-CUSTOMER.
+007800     EXEC SQL
+007900          INSERT INTO CUSTOMERS
+008000              (ID, NAME, BALANCE, STATUS, ADDRESS,
+008010               LAST_ACTIVITY_DATE)
+008020          VALUES (:CUST-ID, :CUST-NAME, :CUST-BALANCE,
+008030              :CUST-STATUS, :CUST-ADDRESS,
+008040              :CUST-LAST-ACTIVITY-DATE)
+008200     END-EXEC.
+008300     IF SQLCODE NOT = 0
+008400         DISPLAY "SQL ERROR: " SQLCODE
+008450         MOVE "F" TO AUDIT-RESULT-SW
+008460         PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+008470         EXEC SQL
+008480              ROLLBACK
+008490         END-EXEC
+008493         MOVE 8 TO RETURN-CODE
+008500     ELSE
+008510         EXEC SQL
+008520              COMMIT
+008530         END-EXEC
+008540         IF SQLCODE NOT = 0
+008550             DISPLAY "SQL ERROR ON COMMIT: " SQLCODE
+008560             MOVE "F" TO AUDIT-RESULT-SW
+008570             PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+008580             MOVE 8 TO RETURN-CODE
+008590         ELSE
+008593             MOVE "S" TO AUDIT-RESULT-SW
+008594             PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+008596             MOVE 0 TO RETURN-CODE
+008598         END-IF
+008600     END-IF.
+008950 2000-EXIT.
+008960     EXIT.
+008970******************************************************************
+008980*    2500-WRITE-AUDIT-RECORD - LOG WHO/WHEN/WHAT FOR THIS         *
+008990*    INSERT ATTEMPT, SUCCESSFUL OR NOT, TO THE CUSTAUD FILE.      *
+009000******************************************************************
+009010 2500-WRITE-AUDIT-RECORD.
+009020     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+009030     ACCEPT AUDIT-TIME FROM TIME.
+009040     MOVE WS-JOB-NAME  TO AUDIT-JOB-NAME.
+009050     MOVE WS-RUN-USER  TO AUDIT-USER-ID.
+009060     MOVE CUST-ID      TO AUDIT-CUST-ID.
+009063     MOVE CUST-NAME    TO AUDIT-CUST-NAME.
+009066     MOVE CUST-BALANCE TO AUDIT-CUST-BALANCE.
+009070     MOVE "INSERT"     TO AUDIT-ACTION.
+009080     MOVE SQLCODE      TO AUDIT-SQLCODE.
+009090     WRITE AUDIT-RECORD.
+009100 2500-EXIT.
+009110     EXIT.
