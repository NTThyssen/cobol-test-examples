@@ -0,0 +1,308 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     GLRECON.
+000300 AUTHOR.         APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS.
+000400 INSTALLATION.   DATA CENTER.
+000500 DATE-WRITTEN.   06/18/2022.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     GLRECON                                       *
+001000*    PURPOSE:     MATCHES THE NIGHTLY GENERAL LEDGER EXTRACT     *
+001100*                 AGAINST EVERY ROW OF CUSTOMERS, KEY BY KEY,     *
+001200*                 PRINTING A BREAK REPORT OF ANY ACCOUNT WHERE    *
+001300*                 THE GL BALANCE AND CUSTOMERS.BALANCE DISAGREE,  *
+001400*                 ANY GL ACCOUNT WE HAVE NO CUSTOMERS ROW FOR AT  *
+001500*                 ALL, AND ANY CUSTOMERS ROW THE GL EXTRACT NEVER *
+001600*                 MENTIONS, SO POSTING DISCREPANCIES ARE CAUGHT   *
+001700*                 BEFORE MONTH-END CLOSE.                        *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    ---------------------------------------------------------- *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    ---------------------------------------------------------- *
+002300*    06/18/2022  RT   ORIGINAL PROGRAM.                          *
+002400*    08/09/2026  RT   CONNECT TO MYDB BEFORE OPENING THE CURSOR - *
+002405*                     THE CREDENTIALS WERE NEVER READ.  ALSO      *
+002410*                     REWORKED THE MATCH LOGIC AS A KEY-BY-KEY     *
+002415*                     MERGE OF THE CUSTOMERS CURSOR (ORDER BY ID)  *
+002420*                     AGAINST THE GL EXTRACT (ALSO IN CUST-ID      *
+002425*                     ORDER) INSTEAD OF A POINT LOOKUP PER GL      *
+002430*                     RECORD, SO A CUSTOMERS ROW THE GL EXTRACT    *
+002435*                     NEVER MENTIONS - A BRAND-NEW ACCOUNT, SAY -  *
+002440*                     IS NOW REPORTED AS A BREAK TOO INSTEAD OF    *
+002445*                     BEING SILENTLY SKIPPED.  THE MERGE ONLY      *
+002450*                     WORKS IF THE GL EXTRACT ARRIVES IN ASCENDING *
+002455*                     CUST-ID ORDER, SO 8000-READ-GLEXTRACT NOW    *
+002460*                     CHECKS THAT AND ABENDS THE RUN RATHER THAN   *
+002465*                     SILENTLY MISCLASSIFYING GOOD ACCOUNTS AS     *
+002470*                     BREAKS IF FINANCE EVER SENDS US ONE OUT OF   *
+002475*                     SEQUENCE.                                    *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003150     SELECT DBCONN-FILE ASSIGN TO DBCONN
+003160         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT GLEXTR-FILE ASSIGN TO GLEXTR
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT PRINT-FILE ASSIGN TO GLBREAK
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003750 FD  DBCONN-FILE
+003760     LABEL RECORDS ARE STANDARD.
+003770     COPY dbcred.cpy.
+003800 FD  GLEXTR-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY glextrat.cpy.
+004100 FD  PRINT-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE OMITTED.
+004400 01  PRINT-LINE                       PIC X(133).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-GL-EOF-SWITCH                 PIC X(01) VALUE "N".
+004700     88  END-OF-GLEXTR                         VALUE "Y".
+004800 77  WS-CUST-EOF-SWITCH               PIC X(01) VALUE "N".
+004900     88  END-OF-CUSTOMERS                      VALUE "Y".
+005000 77  WS-GL-COUNT                      PIC 9(07) COMP VALUE ZERO.
+005100 77  WS-CUST-COUNT                    PIC 9(07) COMP VALUE ZERO.
+005200 77  WS-MATCH-COUNT                   PIC 9(07) COMP VALUE ZERO.
+005300 77  WS-BREAK-COUNT                   PIC 9(07) COMP VALUE ZERO.
+005400 01  WS-GL-KEY                        PIC X(10) VALUE SPACES.
+005420 01  WS-PREV-GL-KEY                   PIC X(10) VALUE LOW-VALUES.
+005500 01  WS-CUST-KEY                      PIC X(10) VALUE SPACES.
+005600 01  WS-USER                          PIC X(10).
+005700 01  WS-PASS                          PIC X(10).
+005800 01  CUST-ID                          PIC X(10).
+005900 01  CUST-BALANCE                     PIC S9(7)V99 COMP-3.
+006000 01  WS-HEADING-1.
+006100     05  FILLER                       PIC X(01) VALUE SPACE.
+006200     05  FILLER                       PIC X(40)
+006300             VALUE "GENERAL LEDGER RECONCILIATION - BREAKS".
+006400 01  WS-HEADING-2.
+006500     05  FILLER               PIC X(01) VALUE SPACE.
+006600     05  FILLER               PIC X(10) VALUE "CUST-ID".
+006700     05  FILLER               PIC X(06) VALUE SPACES.
+006800     05  FILLER               PIC X(12) VALUE "GL-BALANCE".
+006900     05  FILLER               PIC X(06) VALUE SPACES.
+007000     05  FILLER               PIC X(15) VALUE "CUSTOMERS-BAL".
+007100     05  FILLER               PIC X(06) VALUE SPACES.
+007200     05  FILLER               PIC X(20) VALUE "EXCEPTION".
+007300 01  WS-DETAIL-LINE.
+007400     05  FILLER                       PIC X(01) VALUE SPACE.
+007500     05  DL-CUST-ID                   PIC X(10).
+007600     05  FILLER                       PIC X(02) VALUE SPACES.
+007700     05  DL-GL-BALANCE                PIC ZZ,ZZZ,ZZ9.99-.
+007800     05  FILLER                       PIC X(02) VALUE SPACES.
+007900     05  DL-CUST-BALANCE              PIC ZZ,ZZZ,ZZ9.99-.
+008000     05  FILLER                       PIC X(02) VALUE SPACES.
+008100     05  DL-EXCEPTION                 PIC X(20).
+008200 01  WS-TOTAL-LINE-1.
+008300     05  FILLER                       PIC X(01) VALUE SPACE.
+008400     05  FILLER                       PIC X(20)
+008500             VALUE "GL RECORDS COMPARED:".
+008600     05  TL-GL-COUNT                  PIC Z,ZZZ,ZZ9.
+008700     05  FILLER                       PIC X(03) VALUE SPACES.
+008800     05  FILLER                       PIC X(21)
+008900             VALUE "CUSTOMERS ROWS SEEN: ".
+009000     05  TL-CUST-COUNT                PIC Z,ZZZ,ZZ9.
+009100 01  WS-TOTAL-LINE-2.
+009200     05  FILLER                       PIC X(01) VALUE SPACE.
+009300     05  FILLER                       PIC X(08) VALUE "MATCHED:".
+009400     05  TL-MATCH-COUNT               PIC Z,ZZZ,ZZ9.
+009500     05  FILLER                       PIC X(03) VALUE SPACES.
+009600     05  FILLER                       PIC X(08) VALUE "BREAKS:".
+009700     05  TL-BREAK-COUNT               PIC Z,ZZZ,ZZ9.
+009800 COPY sqlca.cpy.
+009900 EXEC SQL
+010000     DECLARE CUST-CURSOR CURSOR FOR
+010100         SELECT ID, BALANCE
+010200           FROM CUSTOMERS
+010300         ORDER BY ID
+010400 END-EXEC.
+010500******************************************************************
+010600*    PROCEDURE DIVISION                                          *
+010700******************************************************************
+010800 PROCEDURE DIVISION.
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011100     PERFORM 2000-COMPARE-KEYS THRU 2000-EXIT
+011200         UNTIL END-OF-GLEXTR AND END-OF-CUSTOMERS.
+011300     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+011400     GOBACK.
+011500******************************************************************
+011600*    1000-INITIALIZE - CONNECT TO MYDB, OPEN THE GL EXTRACT AND   *
+011700*    THE BREAK REPORT, PRINT HEADINGS, OPEN THE CUSTOMERS         *
+011800*    CURSOR, AND PRIME BOTH STREAMS FOR THE MERGE.                *
+011900******************************************************************
+012000 1000-INITIALIZE.
+012100     OPEN INPUT DBCONN-FILE.
+012200     READ DBCONN-FILE
+012300         AT END
+012400             DISPLAY "GLRECON - DBCONN FILE IS EMPTY - CANNOT "
+012500                 "CONNECT TO MYDB"
+012600             MOVE 16 TO RETURN-CODE
+012700             GOBACK
+012800     END-READ.
+012900     CLOSE DBCONN-FILE.
+013000     MOVE DBCRED-USER TO WS-USER.
+013100     MOVE DBCRED-PASS TO WS-PASS.
+013200     EXEC SQL
+013300          CONNECT TO 'MYDB' USER :WS-USER USING :WS-PASS
+013400     END-EXEC.
+013500     OPEN INPUT GLEXTR-FILE.
+013600     OPEN OUTPUT PRINT-FILE.
+013700     WRITE PRINT-LINE FROM WS-HEADING-1.
+013800     WRITE PRINT-LINE FROM WS-HEADING-2.
+013900     EXEC SQL
+014000          OPEN CUST-CURSOR
+014100     END-EXEC.
+014200     PERFORM 8000-READ-GLEXTRACT THRU 8000-EXIT.
+014300     PERFORM 9000-FETCH-CUSTOMER THRU 9000-EXIT.
+014400 1000-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700*    2000-COMPARE-KEYS - COMPARE THE LOWER OF THE TWO KEYS STILL  *
+014800*    IN PLAY.  THE EXTRACT AND THE CURSOR ARE BOTH IN CUST-ID      *
+014900*    ORDER, SO WHICHEVER KEY IS LOW HAS NO PARTNER ON THE OTHER    *
+015000*    SIDE AND IS A BREAK BY ITSELF; EQUAL KEYS ARE A MATCHED PAIR  *
+015100*    WHOSE BALANCES STILL HAVE TO AGREE.  AN EXHAUSTED STREAM'S    *
+015200*    KEY IS HELD AT HIGH-VALUES SO IT NEVER LOOKS LIKE THE LOW     *
+015300*    KEY AGAIN.                                                    *
+015400******************************************************************
+015500 2000-COMPARE-KEYS.
+015600     IF WS-CUST-KEY < WS-GL-KEY
+015700         PERFORM 4000-CUSTOMER-ONLY THRU 4000-EXIT
+015800     ELSE
+015900         IF WS-GL-KEY < WS-CUST-KEY
+016000             PERFORM 5000-GL-ONLY THRU 5000-EXIT
+016100         ELSE
+016200             PERFORM 6000-COMPARE-BALANCES THRU 6000-EXIT
+016300         END-IF
+016400     END-IF.
+016500 2000-EXIT.
+016600     EXIT.
+016700******************************************************************
+016800*    3000-TERMINATE - PRINT THE CONTROL COUNTS AND CLOSE UP.      *
+016900******************************************************************
+017000 3000-TERMINATE.
+017100     MOVE WS-GL-COUNT     TO TL-GL-COUNT.
+017200     MOVE WS-CUST-COUNT   TO TL-CUST-COUNT.
+017300     MOVE WS-MATCH-COUNT  TO TL-MATCH-COUNT.
+017400     MOVE WS-BREAK-COUNT  TO TL-BREAK-COUNT.
+017500     WRITE PRINT-LINE FROM WS-TOTAL-LINE-1.
+017600     WRITE PRINT-LINE FROM WS-TOTAL-LINE-2.
+017700     EXEC SQL
+017800          CLOSE CUST-CURSOR
+017900     END-EXEC.
+018000     CLOSE GLEXTR-FILE.
+018100     CLOSE PRINT-FILE.
+018200     DISPLAY "GLRECON - GL RECORDS COMPARED: " WS-GL-COUNT.
+018300     DISPLAY "GLRECON - CUSTOMERS ROWS SEEN: " WS-CUST-COUNT.
+018400     DISPLAY "GLRECON - MATCHED: " WS-MATCH-COUNT
+018500         " BREAKS: " WS-BREAK-COUNT.
+018600     IF WS-BREAK-COUNT > ZERO
+018700         MOVE 4 TO RETURN-CODE
+018800     END-IF.
+018900 3000-EXIT.
+019000     EXIT.
+019100******************************************************************
+019200*    4000-CUSTOMER-ONLY - A CUSTOMERS ROW THE GL EXTRACT NEVER    *
+019300*    MENTIONS.  PRINT IT AS A BREAK AND ADVANCE THE CURSOR.        *
+019400******************************************************************
+019500 4000-CUSTOMER-ONLY.
+019600     MOVE CUST-ID              TO DL-CUST-ID.
+019700     MOVE ZERO                 TO DL-GL-BALANCE.
+019800     MOVE CUST-BALANCE         TO DL-CUST-BALANCE.
+019900     MOVE "NOT ON GL EXTRACT"  TO DL-EXCEPTION.
+020000     WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+020100     ADD 1 TO WS-BREAK-COUNT.
+020200     ADD 1 TO WS-CUST-COUNT.
+020300     PERFORM 9000-FETCH-CUSTOMER THRU 9000-EXIT.
+020400 4000-EXIT.
+020500     EXIT.
+020600******************************************************************
+020700*    5000-GL-ONLY - A GL EXTRACT RECORD WITH NO MATCHING          *
+020800*    CUSTOMERS ROW.  PRINT IT AS A BREAK AND ADVANCE THE EXTRACT. *
+020900******************************************************************
+021000 5000-GL-ONLY.
+021100     MOVE GL-CUST-ID           TO DL-CUST-ID.
+021200     MOVE GL-BALANCE           TO DL-GL-BALANCE.
+021300     MOVE ZERO                 TO DL-CUST-BALANCE.
+021400     MOVE "NOT ON CUSTOMERS"   TO DL-EXCEPTION.
+021500     WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+021600     ADD 1 TO WS-BREAK-COUNT.
+021700     ADD 1 TO WS-GL-COUNT.
+021800     PERFORM 8000-READ-GLEXTRACT THRU 8000-EXIT.
+021900 5000-EXIT.
+022000     EXIT.
+022100******************************************************************
+022200*    6000-COMPARE-BALANCES - THE SAME CUST-ID IS ON BOTH SIDES.   *
+022300*    PRINT A BREAK IF THE BALANCES DISAGREE, THEN ADVANCE BOTH    *
+022400*    STREAMS.                                                     *
+022500******************************************************************
+022600 6000-COMPARE-BALANCES.
+022700     ADD 1 TO WS-GL-COUNT.
+022800     ADD 1 TO WS-CUST-COUNT.
+022900     IF CUST-BALANCE NOT = GL-BALANCE
+023000         MOVE CUST-ID              TO DL-CUST-ID
+023100         MOVE GL-BALANCE           TO DL-GL-BALANCE
+023200         MOVE CUST-BALANCE         TO DL-CUST-BALANCE
+023300         MOVE "BALANCE MISMATCH"   TO DL-EXCEPTION
+023400         WRITE PRINT-LINE FROM WS-DETAIL-LINE
+023500         ADD 1 TO WS-BREAK-COUNT
+023600     ELSE
+023700         ADD 1 TO WS-MATCH-COUNT
+023800     END-IF.
+023900     PERFORM 8000-READ-GLEXTRACT THRU 8000-EXIT.
+024000     PERFORM 9000-FETCH-CUSTOMER THRU 9000-EXIT.
+024100 6000-EXIT.
+024200     EXIT.
+024300******************************************************************
+024400*    8000-READ-GLEXTRACT - READ ONE GL EXTRACT RECORD AND KEEP    *
+024500*    WS-GL-KEY CURRENT.  AT END, THE KEY GOES TO HIGH-VALUES SO   *
+024600*    IT NEVER AGAIN LOOKS LIKE THE LOW KEY IN 2000-COMPARE-KEYS.  *
+024650*    THE MERGE IN 2000-COMPARE-KEYS ONLY WORKS IF THE EXTRACT     *
+024660*    ARRIVES IN ASCENDING CUST-ID ORDER, SO EVERY KEY IS CHECKED  *
+024670*    AGAINST THE ONE BEFORE IT; AN OUT-OF-SEQUENCE RECORD STOPS   *
+024680*    THE RUN INSTEAD OF SILENTLY MISCLASSIFYING GOOD ACCOUNTS.    *
+024700******************************************************************
+024800 8000-READ-GLEXTRACT.
+024900     READ GLEXTR-FILE
+025000         AT END
+025100             SET END-OF-GLEXTR TO TRUE
+025200             MOVE HIGH-VALUES TO WS-GL-KEY
+025300     END-READ.
+025320     IF NOT END-OF-GLEXTR
+025340         MOVE GL-CUST-ID TO WS-GL-KEY
+025360         IF WS-GL-KEY < WS-PREV-GL-KEY
+025380             DISPLAY "GLRECON - GL EXTRACT OUT OF SEQUENCE AT "
+025390                 "CUST-ID " GL-CUST-ID " - RUN STOPPED"
+025400             MOVE 16 TO RETURN-CODE
+025420             GOBACK
+025440         END-IF
+025460         MOVE WS-GL-KEY TO WS-PREV-GL-KEY
+025480     END-IF.
+025700 8000-EXIT.
+025800     EXIT.
+025900******************************************************************
+026000*    9000-FETCH-CUSTOMER - FETCH ONE CUSTOMERS ROW AND KEEP       *
+026100*    WS-CUST-KEY CURRENT.  AT END, THE KEY GOES TO HIGH-VALUES SO *
+026200*    IT NEVER AGAIN LOOKS LIKE THE LOW KEY IN 2000-COMPARE-KEYS.  *
+026300******************************************************************
+026400 9000-FETCH-CUSTOMER.
+026500     EXEC SQL
+026600          FETCH CUST-CURSOR
+026700              INTO :CUST-ID, :CUST-BALANCE
+026800     END-EXEC.
+026900     IF SQLCODE = 100
+027000         SET END-OF-CUSTOMERS TO TRUE
+027100         MOVE HIGH-VALUES TO WS-CUST-KEY
+027200     ELSE
+027300         MOVE CUST-ID TO WS-CUST-KEY
+027400     END-IF.
+027500 9000-EXIT.
+027600     EXIT.
