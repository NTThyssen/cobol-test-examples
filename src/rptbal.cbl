@@ -0,0 +1,176 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     RPTBAL.
+000300 AUTHOR.         APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS.
+000400 INSTALLATION.   DATA CENTER.
+000500 DATE-WRITTEN.   04/02/2012.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     RPTBAL                                        *
+001000*    PURPOSE:     READS EVERY ROW OF THE CUSTOMERS TABLE AND     *
+001100*                 PRINTS A FORMATTED LISTING WITH A RUNNING       *
+001200*                 BALANCE SUBTOTAL ON EACH LINE AND A GRAND       *
+001300*                 CONTROL TOTAL AT THE END, SO THE TABLE CAN BE   *
+001400*                 TIED OUT TO THE GENERAL LEDGER WITHOUT AD HOC   *
+001500*                 SQL.                                            *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    ---------------------------------------------------------- *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------------------------------------------------------- *
+002100*    04/02/2012  RT   ORIGINAL PROGRAM.                          *
+002150*    08/09/2026  RT   CONNECT TO MYDB BEFORE OPENING THE CURSOR -  *
+002160*                     THE CREDENTIALS WERE NEVER READ, SO THE      *
+002170*                     FIRST FETCH WOULD HAVE FAILED WITH NO         *
+002180*                     CONNECTION ESTABLISHED.  ALSO WIDENED THE     *
+002185*                     GRAND-TOTAL AND CUST-COUNT EDIT PICTURES -    *
+002190*                     THEY HAD FEWER INTEGER DIGIT POSITIONS THAN   *
+002195*                     THEIR COMP-3/COMP SOURCE FIELDS AND WOULD     *
+002197*                     HAVE SILENTLY TRUNCATED A LARGE TOTAL.        *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.    IBM-370.
+002600 OBJECT-COMPUTER.    IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002850     SELECT DBCONN-FILE ASSIGN TO DBCONN
+002860         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PRINT-FILE ASSIGN TO RPTOUT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003220 FD  DBCONN-FILE
+003230     LABEL RECORDS ARE STANDARD.
+003240     COPY dbcred.cpy.
+003300 FD  PRINT-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE OMITTED.
+003600 01  PRINT-LINE                  PIC X(133).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+003900     88  END-OF-CUSTOMERS                 VALUE "Y".
+004000 77  WS-CUST-COUNT               PIC 9(07) COMP VALUE ZERO.
+004100 77  WS-RUNNING-TOTAL            PIC S9(9)V99 COMP-3 VALUE ZERO.
+004110 01  WS-USER                     PIC X(10).
+004120 01  WS-PASS                     PIC X(10).
+004200 01  CUST-ID                     PIC X(10).
+004300 01  CUST-NAME                   PIC X(30).
+004400 01  CUST-BALANCE                PIC S9(7)V99 COMP-3.
+004500 01  WS-HEADING-1.
+004600     05  FILLER                  PIC X(01) VALUE SPACE.
+004700     05  FILLER                  PIC X(40)
+004800             VALUE "CUSTOMERS CONTROL-TOTAL BALANCE REPORT".
+004900 01  WS-HEADING-2.
+005000     05  FILLER                  PIC X(01) VALUE SPACE.
+005100     05  FILLER                  PIC X(10) VALUE "CUST-ID".
+005200     05  FILLER                  PIC X(19) VALUE SPACES.
+005300     05  FILLER                  PIC X(11) VALUE "CUST-NAME".
+005400     05  FILLER                  PIC X(21) VALUE SPACES.
+005500     05  FILLER                  PIC X(07) VALUE "BALANCE".
+005600     05  FILLER                  PIC X(08) VALUE SPACES.
+005700     05  FILLER                  PIC X(14) VALUE "RUNNING TOTAL".
+005800 01  WS-DETAIL-LINE.
+005900     05  FILLER                  PIC X(01) VALUE SPACE.
+006000     05  DL-CUST-ID              PIC X(10).
+006100     05  FILLER                  PIC X(02) VALUE SPACES.
+006200     05  DL-CUST-NAME            PIC X(30).
+006300     05  FILLER                  PIC X(02) VALUE SPACES.
+006400     05  DL-CUST-BALANCE         PIC ZZ,ZZZ,ZZ9.99-.
+006500     05  FILLER                  PIC X(03) VALUE SPACES.
+006600     05  DL-RUNNING-TOTAL        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+006700 01  WS-TOTAL-LINE.
+006800     05  FILLER                  PIC X(01) VALUE SPACE.
+006900     05  FILLER                  PIC X(20)
+007000             VALUE "GRAND CONTROL TOTAL:".
+007100     05  TL-GRAND-TOTAL          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+007200     05  FILLER                  PIC X(09) VALUE SPACES.
+007300     05  TL-CUST-COUNT           PIC Z,ZZZ,ZZ9.
+007350     05  FILLER                  PIC X(08) VALUE " RECORDS".
+007400 COPY sqlca.cpy.
+007500 EXEC SQL
+007600     DECLARE CUST-CURSOR CURSOR FOR
+007700         SELECT ID, NAME, BALANCE
+007800           FROM CUSTOMERS
+007900         ORDER BY ID
+008000 END-EXEC.
+008100******************************************************************
+008200*    PROCEDURE DIVISION                                          *
+008300******************************************************************
+008400 PROCEDURE DIVISION.
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008700     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+008800         UNTIL END-OF-CUSTOMERS.
+008900     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+009000     GOBACK.
+009100******************************************************************
+009200*    1000-INITIALIZE - CONNECT TO MYDB, OPEN THE REPORT, PRINT    *
+009300*    HEADINGS, AND OPEN THE CUSTOMERS CURSOR.                     *
+009400******************************************************************
+009500 1000-INITIALIZE.
+009510     OPEN INPUT DBCONN-FILE.
+009520     READ DBCONN-FILE
+009530         AT END
+009540             DISPLAY "RPTBAL - DBCONN FILE IS EMPTY - CANNOT "
+009550                 "CONNECT TO MYDB"
+009560             MOVE 16 TO RETURN-CODE
+009570             GOBACK
+009580     END-READ.
+009590     CLOSE DBCONN-FILE.
+009592     MOVE DBCRED-USER TO WS-USER.
+009594     MOVE DBCRED-PASS TO WS-PASS.
+009596     EXEC SQL
+009598          CONNECT TO 'MYDB' USER :WS-USER USING :WS-PASS
+009599     END-EXEC.
+009600     OPEN OUTPUT PRINT-FILE.
+009700     WRITE PRINT-LINE FROM WS-HEADING-1.
+009800     WRITE PRINT-LINE FROM WS-HEADING-2.
+009900     EXEC SQL
+010000          OPEN CUST-CURSOR
+010100     END-EXEC.
+010200     PERFORM 8000-FETCH-CUSTOMER THRU 8000-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    2000-PROCESS-CUSTOMER - ADD TO THE RUNNING TOTAL AND PRINT   *
+010700*    ONE DETAIL LINE.                                             *
+010800******************************************************************
+010900 2000-PROCESS-CUSTOMER.
+011000     ADD CUST-BALANCE TO WS-RUNNING-TOTAL.
+011100     ADD 1 TO WS-CUST-COUNT.
+011200     MOVE CUST-ID          TO DL-CUST-ID.
+011300     MOVE CUST-NAME        TO DL-CUST-NAME.
+011400     MOVE CUST-BALANCE     TO DL-CUST-BALANCE.
+011500     MOVE WS-RUNNING-TOTAL TO DL-RUNNING-TOTAL.
+011600     WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+011700     PERFORM 8000-FETCH-CUSTOMER THRU 8000-EXIT.
+011800 2000-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100*    3000-TERMINATE - PRINT THE GRAND CONTROL TOTAL AND CLOSE UP. *
+012200******************************************************************
+012300 3000-TERMINATE.
+012400     EXEC SQL
+012500          CLOSE CUST-CURSOR
+012600     END-EXEC.
+012700     MOVE WS-CUST-COUNT    TO TL-CUST-COUNT.
+012800     MOVE WS-RUNNING-TOTAL TO TL-GRAND-TOTAL.
+012900     WRITE PRINT-LINE FROM WS-TOTAL-LINE.
+013000     CLOSE PRINT-FILE.
+013100     DISPLAY "RPTBAL - CUSTOMERS REPORTED: " WS-CUST-COUNT.
+013200 3000-EXIT.
+013300     EXIT.
+013400******************************************************************
+013500*    8000-FETCH-CUSTOMER - FETCH THE NEXT CUSTOMERS ROW.          *
+013600******************************************************************
+013700 8000-FETCH-CUSTOMER.
+013800     EXEC SQL
+013900          FETCH CUST-CURSOR
+014000              INTO :CUST-ID, :CUST-NAME, :CUST-BALANCE
+014100     END-EXEC.
+014200     IF SQLCODE = 100
+014300         SET END-OF-CUSTOMERS TO TRUE
+014400     END-IF.
+014500 8000-EXIT.
+014600     EXIT.
