@@ -0,0 +1,62 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SUBPGM.
+000300 AUTHOR.         APPLICATIONS DEVELOPMENT - CUSTOMER SYSTEMS.
+000400 INSTALLATION.   DATA CENTER.
+000500 DATE-WRITTEN.   05/07/2021.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAM:     SUBPGM                                        *
+001000*    PURPOSE:     BALANCE BUSINESS RULES DELEGATED TO BY         *
+001100*                 HELLOPGM AFTER IT LOOKS UP A CUSTOMER'S         *
+001200*                 BALANCE.  FLAGS NEGATIVE BALANCES AND           *
+001300*                 BALANCES OVER THE SHOP'S EXPOSURE LIMIT.        *
+001400*                 RETURN-CODE TELLS THE CALLER WHAT WAS FOUND:    *
+001500*                     0 = NO EXCEPTION                            *
+001600*                     4 = NEGATIVE BALANCE                        *
+001700*                     8 = OVER THE EXPOSURE LIMIT                 *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    ---------------------------------------------------------- *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    ---------------------------------------------------------- *
+002300*    05/07/2021  RT   ORIGINAL PROGRAM.                          *
+002400******************************************************************
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 77  WS-EXPOSURE-LIMIT        PIC S9(7)V99 COMP-3 VALUE 50000.00.
+002800 LINKAGE SECTION.
+002900 COPY customer.cpy.
+003000******************************************************************
+003100*    PROCEDURE DIVISION                                          *
+003200******************************************************************
+003300 PROCEDURE DIVISION USING CUSTOMER-RECORD.
+003400 0000-MAINLINE.
+003500     MOVE ZERO TO RETURN-CODE.
+003600     PERFORM 1000-CHECK-NEGATIVE-BALANCE THRU 1000-EXIT.
+003700     PERFORM 2000-CHECK-EXPOSURE-LIMIT THRU 2000-EXIT.
+003800     GOBACK.
+003900******************************************************************
+004000*    1000-CHECK-NEGATIVE-BALANCE - FLAG AN ACCOUNT THAT HAS GONE  *
+004100*    NEGATIVE.                                                    *
+004200******************************************************************
+004300 1000-CHECK-NEGATIVE-BALANCE.
+004400     IF CUST-BALANCE < ZERO
+004500         DISPLAY "SUBPGM - CUSTOMER " CUST-ID
+004600             " HAS A NEGATIVE BALANCE: " CUST-BALANCE
+004700         MOVE 4 TO RETURN-CODE
+004800     END-IF.
+004900 1000-EXIT.
+005000     EXIT.
+005100******************************************************************
+005200*    2000-CHECK-EXPOSURE-LIMIT - FLAG AN ACCOUNT WHOSE BALANCE    *
+005300*    EXCEEDS THE SHOP'S EXPOSURE LIMIT.                          *
+005400******************************************************************
+005500 2000-CHECK-EXPOSURE-LIMIT.
+005600     IF CUST-BALANCE > WS-EXPOSURE-LIMIT
+005700         DISPLAY "SUBPGM - CUSTOMER " CUST-ID
+005800             " EXCEEDS THE EXPOSURE LIMIT: " CUST-BALANCE
+005900         MOVE 8 TO RETURN-CODE
+006000     END-IF.
+006100 2000-EXIT.
+006200     EXIT.
